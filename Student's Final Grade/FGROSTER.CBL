@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGROSTER.
+      *
+      * Batch roster job.  Reads a class roster file of EXAM/PROJECTS
+      * pairs, range-checks each row with FGVALID the same as FGTRANS
+      * before calling FINALGRA, and prints a roster report of every
+      * RESULT plus the class average and pass/fail counts, instead
+      * of grading one student at a time through a test driver like
+      * TEST11.  A row that fails validation is listed on a reject
+      * line instead of being folded into the average/pass-fail
+      * counts.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "CLASSRST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ROSTER-RPT ASSIGN TO "ROSTRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-REC.
+           COPY ROSTREC.
+
+       FD  ROSTER-RPT.
+       01  RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                 PIC X VALUE 'N'.
+           88  END-OF-ROSTER-FILE     VALUE 'Y'.
+       01  EXAM                   PIC 9(3).
+       01  PROJECTS               PIC 9(2).
+       01  RESULT                 PIC 9(3).
+       01  VALID-STATUS           PIC X(1).
+           88  INPUT-VALID            VALUE 'V'.
+           88  INPUT-INVALID          VALUE 'I'.
+       01  VALID-MSG              PIC X(40).
+       01  WS-ROW-COUNT           PIC 9(9) VALUE 0.
+       01  WS-STUDENT-COUNT       PIC 9(9) VALUE 0.
+       01  WS-PASS-COUNT          PIC 9(9) VALUE 0.
+       01  WS-FAIL-COUNT          PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(9) VALUE 0.
+       01  WS-RESULT-TOTAL        PIC 9(9) VALUE 0.
+       01  WS-CLASS-AVERAGE       PIC 999V9 VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'CLASS ROSTER GRADE REPORT'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(4)  VALUE 'ROW'.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(4)  VALUE 'EXAM'.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'PROJECTS'.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'RESULT'.
+       01  RPT-DETAIL.
+           05  RPT-D-ROW           PIC ZZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-EXAM          PIC ZZ9.
+           05  FILLER              PIC X(7)  VALUE SPACES.
+           05  RPT-D-PROJECTS      PIC Z9.
+           05  FILLER              PIC X(8)  VALUE SPACES.
+           05  RPT-D-RESULT        PIC ZZ9.
+       01  RPT-REJECT-LINE.
+           05  RPT-R-ROW           PIC ZZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-R-MSG           PIC X(40).
+       01  RPT-TOTALS-1.
+           05  FILLER              PIC X(30) VALUE
+               'STUDENTS GRADED ........... : '.
+           05  RPT-T-COUNT          PIC ZZZZZZZZ9.
+       01  RPT-TOTALS-2.
+           05  FILLER              PIC X(31) VALUE
+               'CLASS AVERAGE .............. : '.
+           05  RPT-T-AVERAGE        PIC ZZZ9.9.
+       01  RPT-TOTALS-3.
+           05  FILLER              PIC X(31) VALUE
+               'PASS ....................... : '.
+           05  RPT-T-PASS           PIC ZZZZZZZZ9.
+       01  RPT-TOTALS-4.
+           05  FILLER              PIC X(31) VALUE
+               'FAIL ....................... : '.
+           05  RPT-T-FAIL           PIC ZZZZZZZZ9.
+       01  RPT-TOTALS-5.
+           05  FILLER              PIC X(31) VALUE
+               'RECORDS REJECTED ........... : '.
+           05  RPT-T-REJECTS        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ROSTER
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 'N' TO EOF-SW
+           OPEN INPUT ROSTER-FILE
+           OPEN OUTPUT ROSTER-RPT
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       2000-PROCESS-ROSTER.
+           PERFORM UNTIL END-OF-ROSTER-FILE
+               READ ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-GRADE-ROW
+               END-READ
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       2100-GRADE-ROW.
+           ADD 1 TO WS-ROW-COUNT
+           MOVE ROST-EXAM TO EXAM
+           MOVE ROST-PROJECTS TO PROJECTS
+           CALL 'FGVALID' USING BY CONTENT EXAM PROJECTS
+                                BY REFERENCE VALID-STATUS
+                                BY REFERENCE VALID-MSG
+           IF INPUT-INVALID
+             ADD 1 TO WS-REJECT-COUNT
+             PERFORM 2150-PRINT-REJECT-LINE
+           ELSE
+             INITIALIZE RESULT
+             CALL 'FINALGRA' USING BY CONTENT EXAM PROJECTS
+                                   BY REFERENCE RESULT
+             ADD 1 TO WS-STUDENT-COUNT
+             ADD RESULT TO WS-RESULT-TOTAL
+             IF RESULT > 0
+               ADD 1 TO WS-PASS-COUNT
+             ELSE
+               ADD 1 TO WS-FAIL-COUNT
+             END-IF
+             PERFORM 2200-PRINT-ROSTER-LINE
+           END-IF.
+       2100-END. EXIT.
+      *
+       2150-PRINT-REJECT-LINE.
+           MOVE WS-ROW-COUNT TO RPT-R-ROW
+           MOVE VALID-MSG TO RPT-R-MSG
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+       2150-END. EXIT.
+      *
+       2200-PRINT-ROSTER-LINE.
+           MOVE WS-ROW-COUNT TO RPT-D-ROW
+           MOVE EXAM TO RPT-D-EXAM
+           MOVE PROJECTS TO RPT-D-PROJECTS
+           MOVE RESULT TO RPT-D-RESULT
+           WRITE RPT-LINE FROM RPT-DETAIL.
+       2200-END. EXIT.
+      *
+       3000-PRINT-TOTALS.
+           MOVE WS-STUDENT-COUNT TO RPT-T-COUNT
+           WRITE RPT-LINE FROM RPT-TOTALS-1
+           IF WS-STUDENT-COUNT > 0
+             COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                     WS-RESULT-TOTAL / WS-STUDENT-COUNT
+           ELSE
+             MOVE 0 TO WS-CLASS-AVERAGE
+           END-IF
+           MOVE WS-CLASS-AVERAGE TO RPT-T-AVERAGE
+           WRITE RPT-LINE FROM RPT-TOTALS-2
+           MOVE WS-PASS-COUNT TO RPT-T-PASS
+           WRITE RPT-LINE FROM RPT-TOTALS-3
+           MOVE WS-FAIL-COUNT TO RPT-T-FAIL
+           WRITE RPT-LINE FROM RPT-TOTALS-4
+           MOVE WS-REJECT-COUNT TO RPT-T-REJECTS
+           WRITE RPT-LINE FROM RPT-TOTALS-5.
+       3000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE ROSTER-FILE
+           CLOSE ROSTER-RPT.
+       9999-END. EXIT.
+      *
+       END PROGRAM FGROSTER.
