@@ -0,0 +1,11 @@
+      * GRADEOVR - grade-override history record.  Keeps the original
+      * FINALGRA/FINALGRV RESULT alongside the overridden value instead
+      * of replacing it in GRDHIST, so the computed grade stays on
+      * record for audit even after a manual change.
+           05  GO-STUDENT-ID      PIC X(9).
+           05  GO-TERM            PIC X(6).
+           05  GO-ORIG-RESULT     PIC 9(3).
+           05  GO-OVERRIDE-RESULT PIC 9(3).
+           05  GO-REASON-CODE     PIC X(4).
+           05  GO-APPROVED-BY     PIC X(10).
+           05  GO-OVERRIDE-DATE   PIC 9(8).
