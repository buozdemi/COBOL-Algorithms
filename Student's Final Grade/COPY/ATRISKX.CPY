@@ -0,0 +1,11 @@
+      * ATRISKX - fixed-format at-risk extract record for downstream
+      * advising-outreach systems, one row per RESULT = 0 case found
+      * on the grade-history file, so a consumer never has to re-scan
+      * GRDHIST or re-derive who is failing.
+           05  AR-STUDENT-ID     PIC X(9).
+           05  AR-TERM           PIC X(6).
+           05  AR-EXAM           PIC 9(3).
+           05  AR-PROJECTS       PIC 9(2).
+           05  AR-RUN-DATE       PIC 9(8).
+           05  AR-STATUS         PIC X(1).
+               88  AR-AT-RISK        VALUE 'R'.
