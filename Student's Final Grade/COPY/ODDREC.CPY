@@ -0,0 +1,11 @@
+      * ODDREC - list of distinct odd-occurrence values returned by
+      * FINDALL, one entry per value in the input batch whose count
+      * came out odd (there can be more than one in a bad batch).
+      * Mirrored here from the Find the Odd Int subsystem's copy of
+      * this member for EOTBATCH, which calls FINDALL directly and
+      * needs the identical layout - keep the two copies in step if
+      * either one changes.
+           05  ODD-COUNT         PIC 9(9).
+           05  ODD-VALUES        PIC S9(9) OCCURS 1 TO 999999 TIMES
+                                      DEPENDING ON ODD-COUNT
+                                      INDEXED BY K.
