@@ -0,0 +1,14 @@
+      * ARRREC - reconciliation ID table shared by FINDIT and its
+      * callers.  ARR-LENGTH was widened from PIC 99 and the table
+      * bound raised so a full day's reconciliation extract fits in
+      * one table instead of being capped at 99 items.  XS was
+      * widened from PIC S99 to PIC S9(9) so real transaction and
+      * account identifiers fit, not just two-digit test values.
+      * Mirrored here from the Find the Odd Int subsystem's copy of
+      * this member for EOTBATCH, which calls FINDALL directly and
+      * needs the identical layout - keep the two copies in step if
+      * either one changes.
+           05  ARR-LENGTH        PIC 9(9).
+           05  XS                PIC S9(9) OCCURS 1 TO 999999 TIMES
+                                      DEPENDING ON ARR-LENGTH
+                                      INDEXED BY J.
