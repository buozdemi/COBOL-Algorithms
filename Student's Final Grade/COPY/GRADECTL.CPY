@@ -0,0 +1,16 @@
+      * GRADECTL - per-term grading threshold control record.  Mirrors
+      * FINALGRA's hardcoded EVALUATE bands (EXAM > 90 OR
+      * PROJECTS > 10 --> 100; EXAM > 75 AND PROJECTS >= 5 --> 90;
+      * EXAM > 50 AND PROJECTS >= 2 --> 75; otherwise 0) as data so
+      * academic staff can adjust grading policy each semester without
+      * a recompile.
+           05  GC-EXAM-THRESH-1  PIC 9(3).
+           05  GC-PROJ-THRESH-1  PIC 9(2).
+           05  GC-RESULT-1       PIC 9(3).
+           05  GC-EXAM-THRESH-2  PIC 9(3).
+           05  GC-PROJ-THRESH-2  PIC 9(2).
+           05  GC-RESULT-2       PIC 9(3).
+           05  GC-EXAM-THRESH-3  PIC 9(3).
+           05  GC-PROJ-THRESH-3  PIC 9(2).
+           05  GC-RESULT-3       PIC 9(3).
+           05  GC-DEFAULT-RESULT PIC 9(3).
