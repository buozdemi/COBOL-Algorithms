@@ -0,0 +1,9 @@
+      * STUDREC - student master record shared across the grading
+      * subsystem.  Carries the student id and name alongside this
+      * term's EXAM/PROJECTS scores so a batch program can join a
+      * roster line straight to what FINALGRA needs without a second
+      * lookup.
+           05  STU-ID            PIC X(9).
+           05  STU-NAME          PIC X(20).
+           05  STU-EXAM          PIC 9(3).
+           05  STU-PROJECTS      PIC 9(2).
