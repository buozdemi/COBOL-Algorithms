@@ -0,0 +1,9 @@
+      * OVERREQ - grade-override request record.  One row asks that a
+      * student's already-computed grade-history RESULT for a term be
+      * changed to OI-OVERRIDE-RESULT, with a reason code and the name
+      * of whoever approved the change.
+           05  OI-STUDENT-ID     PIC X(9).
+           05  OI-TERM           PIC X(6).
+           05  OI-OVERRIDE-RESULT PIC 9(3).
+           05  OI-REASON-CODE    PIC X(4).
+           05  OI-APPROVED-BY    PIC X(10).
