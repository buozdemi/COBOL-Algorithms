@@ -0,0 +1,5 @@
+      * ROSTREC - class roster record: just the EXAM/PROJECTS pair
+      * FGROSTER feeds to FINALGRA for each row, one line per student
+      * with no id/name carried (unlike STUDREC's transcript layout).
+           05  ROST-EXAM         PIC 9(3).
+           05  ROST-PROJECTS     PIC 9(2).
