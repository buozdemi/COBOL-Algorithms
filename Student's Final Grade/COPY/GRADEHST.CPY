@@ -0,0 +1,10 @@
+      * GRADEHST - per-term grade history record.  Carries the raw
+      * EXAM/PROJECTS a RESULT was computed from, not just the RESULT
+      * itself, so a later policy change can regrade a term without
+      * asking instructors to re-key scores.
+           05  GH-STUDENT-ID     PIC X(9).
+           05  GH-TERM           PIC X(6).
+           05  GH-EXAM           PIC 9(3).
+           05  GH-PROJECTS       PIC 9(2).
+           05  GH-RESULT         PIC 9(3).
+           05  GH-RUN-DATE       PIC 9(8).
