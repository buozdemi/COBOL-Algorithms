@@ -0,0 +1,20 @@
+//EOTGRADE JOB (ACCTNO),'END OF TERM GRADE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-TERM BATCH.  CROSS-CHECKS THE ENROLLMENT SYSTEM'S      *
+//* STUDENT-ID EXTRACT AGAINST THE GRADING ROSTER'S STUDENT-ID    *
+//* LIST USING THE SAME FINDIT/FINDALL ODD-OCCURRENCE LOGIC AS    *
+//* THE RECONCILIATION JOB, THEN GRADES EVERY CONFIRMED-MATCHED   *
+//* STUDENT'S EXAM/PROJECTS THROUGH FINALGRA AND APPENDS THE      *
+//* RESULT TO THE GRADE-HISTORY FILE.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EOTBATCH
+//STEPLIB  DD DSN=PROD.GRADING.LOADLIB,DISP=SHR
+//ENROLIDS DD DSN=PROD.ENROLL.EXTRACT.TERM,DISP=SHR
+//STUMSTR  DD DSN=PROD.GRADING.ROSTER.TERM,DISP=SHR
+//GRDHIST  DD DSN=PROD.GRADING.HISTORY,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=31)
+//EOTRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
