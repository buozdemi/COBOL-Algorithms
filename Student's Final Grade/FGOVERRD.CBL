@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGOVERRD.
+      *
+      * Grade-override batch job.  Reads a file of override requests
+      * (student, term, the new RESULT, a reason code, and who
+      * approved it), looks up each student's originally computed
+      * RESULT on the grade-history file, and appends an override
+      * record carrying both values.  GRDHIST itself is never
+      * rewritten - the computed RESULT stays on file for audit, and
+      * the override is a separate, later entry layered on top of it.
+      * A request for a student/term GRDHIST has no record for is
+      * rejected onto the report instead of being applied.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERRIDE-IN ASSIGN TO "OVERRIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRDHIST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-OVR-FILE ASSIGN TO "GRADEOVR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OVR-FILE-STATUS.
+           SELECT OVERRIDE-RPT ASSIGN TO "OVERRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERRIDE-IN.
+       01  OVERRIDE-REQ.
+           COPY OVERREQ.
+
+       FD  GRADE-HIST-FILE.
+       01  GRADE-HIST-REC.
+           COPY GRADEHST.
+
+       FD  GRADE-OVR-FILE.
+       01  GRADE-OVR-REC.
+           COPY GRADEOVR.
+
+       FD  OVERRIDE-RPT.
+       01  RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                 PIC X VALUE 'N'.
+           88  END-OF-OVERRIDE-IN     VALUE 'Y'.
+       01  HIST-EOF-SW            PIC X VALUE 'N'.
+           88  END-OF-GRADE-HIST      VALUE 'Y'.
+       01  FOUND-SW               PIC X VALUE 'N'.
+           88  ORIGINAL-FOUND          VALUE 'Y'.
+       01  OVR-FILE-STATUS        PIC XX VALUE '00'.
+           88  OVR-FILE-NOT-FOUND     VALUE '35'.
+       01  WS-ORIG-RESULT         PIC 9(3) VALUE 0.
+       01  WS-OVERRIDE-COUNT      PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(9) VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'GRADE OVERRIDE REPORT'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(10) VALUE 'STUDENT ID'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'TERM'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'ORIGINAL'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'OVERRIDE'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'REASON'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'APPROVEDBY'.
+       01  RPT-DETAIL.
+           05  RPT-D-ID            PIC X(9).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  RPT-D-TERM          PIC X(6).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  RPT-D-ORIG          PIC ZZ9.
+           05  FILLER              PIC X(9)  VALUE SPACES.
+           05  RPT-D-OVERRIDE      PIC ZZ9.
+           05  FILLER              PIC X(9)  VALUE SPACES.
+           05  RPT-D-REASON        PIC X(4).
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-APPROVER      PIC X(10).
+       01  RPT-REJECT-LINE.
+           05  RPT-R-ID             PIC X(9).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  RPT-R-TERM           PIC X(6).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  FILLER               PIC X(40) VALUE
+               'REJECTED - NO GRADE HISTORY ON FILE'.
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(31) VALUE
+               'OVERRIDES APPLIED .......... : '.
+           05  RPT-T-COUNT          PIC ZZZZZZZZ9.
+       01  RPT-REJECT-TOTAL-LINE.
+           05  FILLER              PIC X(31) VALUE
+               'RECORDS REJECTED ........... : '.
+           05  RPT-T-REJECTS        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-OVERRIDES
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 'N' TO EOF-SW
+           OPEN INPUT OVERRIDE-IN
+           OPEN OUTPUT OVERRIDE-RPT
+           OPEN EXTEND GRADE-OVR-FILE
+           IF OVR-FILE-NOT-FOUND
+             OPEN OUTPUT GRADE-OVR-FILE
+           END-IF
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       2000-PROCESS-OVERRIDES.
+           PERFORM UNTIL END-OF-OVERRIDE-IN
+               READ OVERRIDE-IN
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-APPLY-OVERRIDE
+               END-READ
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       2100-APPLY-OVERRIDE.
+           PERFORM 2110-FIND-ORIGINAL-RESULT
+           IF ORIGINAL-FOUND
+             ADD 1 TO WS-OVERRIDE-COUNT
+             PERFORM 2120-WRITE-OVERRIDE
+           ELSE
+             ADD 1 TO WS-REJECT-COUNT
+             PERFORM 2130-PRINT-REJECT-LINE
+           END-IF.
+       2100-END. EXIT.
+      *
+       2110-FIND-ORIGINAL-RESULT.
+      * GRDHIST can carry more than one record for the same student
+      * and term (a prior regrade under a revised policy appends
+      * rather than replaces), so the scan runs to true end of file
+      * and keeps overwriting WS-ORIG-RESULT on every match - the
+      * last one on file, not the first, is the current RESULT to
+      * override.
+           MOVE 'N' TO HIST-EOF-SW
+           MOVE 'N' TO FOUND-SW
+           MOVE 0 TO WS-ORIG-RESULT
+           OPEN INPUT GRADE-HIST-FILE
+           PERFORM UNTIL END-OF-GRADE-HIST
+               READ GRADE-HIST-FILE
+                   AT END
+                       MOVE 'Y' TO HIST-EOF-SW
+                   NOT AT END
+                       IF GH-STUDENT-ID = OI-STUDENT-ID
+                          AND GH-TERM = OI-TERM
+                         MOVE 'Y' TO FOUND-SW
+                         MOVE GH-RESULT TO WS-ORIG-RESULT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-HIST-FILE.
+       2110-END. EXIT.
+      *
+       2120-WRITE-OVERRIDE.
+           MOVE OI-STUDENT-ID TO GO-STUDENT-ID
+           MOVE OI-TERM TO GO-TERM
+           MOVE WS-ORIG-RESULT TO GO-ORIG-RESULT
+           MOVE OI-OVERRIDE-RESULT TO GO-OVERRIDE-RESULT
+           MOVE OI-REASON-CODE TO GO-REASON-CODE
+           MOVE OI-APPROVED-BY TO GO-APPROVED-BY
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GO-OVERRIDE-DATE
+           WRITE GRADE-OVR-REC
+           MOVE OI-STUDENT-ID TO RPT-D-ID
+           MOVE OI-TERM TO RPT-D-TERM
+           MOVE WS-ORIG-RESULT TO RPT-D-ORIG
+           MOVE OI-OVERRIDE-RESULT TO RPT-D-OVERRIDE
+           MOVE OI-REASON-CODE TO RPT-D-REASON
+           MOVE OI-APPROVED-BY TO RPT-D-APPROVER
+           WRITE RPT-LINE FROM RPT-DETAIL.
+       2120-END. EXIT.
+      *
+       2130-PRINT-REJECT-LINE.
+           MOVE OI-STUDENT-ID TO RPT-R-ID
+           MOVE OI-TERM TO RPT-R-TERM
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+       2130-END. EXIT.
+      *
+       3000-PRINT-TOTALS.
+           MOVE WS-OVERRIDE-COUNT TO RPT-T-COUNT
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE
+           MOVE WS-REJECT-COUNT TO RPT-T-REJECTS
+           WRITE RPT-LINE FROM RPT-REJECT-TOTAL-LINE.
+       3000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE OVERRIDE-IN
+           CLOSE OVERRIDE-RPT
+           CLOSE GRADE-OVR-FILE.
+       9999-END. EXIT.
+      *
+       END PROGRAM FGOVERRD.
