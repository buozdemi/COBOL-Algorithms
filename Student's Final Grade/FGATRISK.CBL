@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGATRISK.
+      *
+      * At-risk/failing report.  Scans the grade-history file for
+      * every RESULT = 0 case - FINALGRA's WHEN OTHER outcome - and
+      * pulls those students onto an exception report and a
+      * fixed-format extract file so advising can work an outreach
+      * list without re-scanning GRDHIST by hand.
+      *
+      * GRDHIST is append-only: a student/term regraded under a
+      * revised policy gets a second entry rather than having the
+      * first one replaced, so the file is first collapsed into one
+      * row per student/term (the last entry on file wins, the same
+      * "most recent regrade governs" rule FGOVERRD uses) before the
+      * RESULT = 0 test is applied - otherwise a student who failed
+      * once and later passed would still show up as at risk forever.
+      * The grade-override file that FGOVERRD appends to is also
+      * cross-referenced (collapsed the same way, last override wins)
+      * so a failing RESULT that was overridden to a pass is dropped
+      * from the report instead of still reading as at-risk.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRDHIST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-OVR-FILE ASSIGN TO "GRADEOVR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OVR-FILE-STATUS.
+           SELECT ATRISK-RPT ASSIGN TO "ATRISKRP"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ATRISK-EXTRACT ASSIGN TO "ATRISKX"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HIST-FILE.
+       01  GRADE-HIST-REC.
+           COPY GRADEHST.
+
+       FD  GRADE-OVR-FILE.
+       01  GRADE-OVR-REC.
+           COPY GRADEOVR.
+
+       FD  ATRISK-RPT.
+       01  RPT-LINE               PIC X(80).
+
+       FD  ATRISK-EXTRACT.
+       01  ATRISK-EXT-REC.
+           COPY ATRISKX.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                 PIC X VALUE 'N'.
+           88  END-OF-GRADE-HIST      VALUE 'Y'.
+       01  OVR-EOF-SW             PIC X VALUE 'N'.
+           88  END-OF-GRADE-OVR       VALUE 'Y'.
+       01  OVR-FILE-STATUS        PIC XX VALUE '00'.
+           88  OVR-FILE-NOT-FOUND     VALUE '35'.
+       01  WS-STUDENT-COUNT       PIC 9(9) VALUE 0.
+       01  WS-ATRISK-COUNT        PIC 9(9) VALUE 0.
+       01  WS-TABLE-MAX           PIC 9(9) VALUE 999999.
+
+      * GH-TABLE - one row per distinct student/term found on
+      * GRDHIST, holding whichever record for that key was read
+      * last.
+       01  GH-TABLE.
+           05  GH-TABLE-COUNT     PIC 9(9) VALUE 0.
+           05  GH-TABLE-FULL-SW   PIC X VALUE 'N'.
+               88  GH-TABLE-FULL      VALUE 'Y'.
+           05  GH-TABLE-ENTRY OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON GH-TABLE-COUNT
+                   INDEXED BY GX.
+               10  GT-STUDENT-ID  PIC X(9).
+               10  GT-TERM        PIC X(6).
+               10  GT-EXAM        PIC 9(3).
+               10  GT-PROJECTS    PIC 9(2).
+               10  GT-RESULT      PIC 9(3).
+               10  GT-RUN-DATE    PIC 9(8).
+
+      * OVR-TABLE - one row per distinct student/term found on
+      * GRADEOVR, holding whichever override for that key was read
+      * last.
+       01  OVR-TABLE.
+           05  OVR-TABLE-COUNT    PIC 9(9) VALUE 0.
+           05  OVR-TABLE-FULL-SW  PIC X VALUE 'N'.
+               88  OVR-TABLE-FULL     VALUE 'Y'.
+           05  OVR-TABLE-ENTRY OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON OVR-TABLE-COUNT
+                   INDEXED BY OX.
+               10  OT-STUDENT-ID  PIC X(9).
+               10  OT-TERM        PIC X(6).
+               10  OT-OVERRIDE-RESULT PIC 9(3).
+
+       01  WS-MATCH-SW            PIC X VALUE 'N'.
+           88  WS-MATCH-FOUND         VALUE 'Y'.
+       01  WS-MATCH-IDX           PIC 9(9) VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'AT-RISK / FAILING STUDENT REPORT'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(10) VALUE 'STUDENT ID'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'TERM'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'EXAM'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'PROJECTS'.
+       01  RPT-DETAIL.
+           05  RPT-D-ID            PIC X(9).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  RPT-D-TERM          PIC X(6).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  RPT-D-EXAM          PIC ZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-PROJECTS      PIC Z9.
+       01  RPT-TOTAL-LINE-1.
+           05  FILLER              PIC X(31) VALUE
+               'STUDENT/TERM ROWS SCANNED .. : '.
+           05  RPT-T-COUNT          PIC ZZZZZZZZ9.
+       01  RPT-TOTAL-LINE-2.
+           05  FILLER              PIC X(31) VALUE
+               'STUDENTS AT RISK ........... : '.
+           05  RPT-T-ATRISK         PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-GRADE-HISTORY
+           PERFORM 2500-LOAD-OVERRIDES
+           IF GH-TABLE-FULL OR OVR-TABLE-FULL
+             DISPLAY 'FGATRISK: RUN REJECTED - EXCEEDS '
+                     WS-TABLE-MAX '-ROW TABLE LIMIT'
+           ELSE
+             PERFORM 3000-SCAN-DEDUPED-HISTORY
+             PERFORM 4000-PRINT-TOTALS
+           END-IF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 'N' TO EOF-SW
+           MOVE 'N' TO OVR-EOF-SW
+           OPEN INPUT GRADE-HIST-FILE
+           OPEN OUTPUT ATRISK-RPT
+           OPEN OUTPUT ATRISK-EXTRACT
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       2000-LOAD-GRADE-HISTORY.
+           PERFORM UNTIL END-OF-GRADE-HIST
+               READ GRADE-HIST-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-STORE-GRADE-HIST-ROW
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-HIST-FILE.
+       2000-END. EXIT.
+      *
+       2100-STORE-GRADE-HIST-ROW.
+           PERFORM 2110-FIND-GH-TABLE-ROW
+           IF WS-MATCH-FOUND
+             MOVE GH-EXAM TO GT-EXAM(WS-MATCH-IDX)
+             MOVE GH-PROJECTS TO GT-PROJECTS(WS-MATCH-IDX)
+             MOVE GH-RESULT TO GT-RESULT(WS-MATCH-IDX)
+             MOVE GH-RUN-DATE TO GT-RUN-DATE(WS-MATCH-IDX)
+           ELSE
+             IF GH-TABLE-COUNT >= WS-TABLE-MAX
+               MOVE 'Y' TO GH-TABLE-FULL-SW
+             ELSE
+               ADD 1 TO GH-TABLE-COUNT
+               MOVE GH-STUDENT-ID TO GT-STUDENT-ID(GH-TABLE-COUNT)
+               MOVE GH-TERM TO GT-TERM(GH-TABLE-COUNT)
+               MOVE GH-EXAM TO GT-EXAM(GH-TABLE-COUNT)
+               MOVE GH-PROJECTS TO GT-PROJECTS(GH-TABLE-COUNT)
+               MOVE GH-RESULT TO GT-RESULT(GH-TABLE-COUNT)
+               MOVE GH-RUN-DATE TO GT-RUN-DATE(GH-TABLE-COUNT)
+             END-IF
+           END-IF.
+       2100-END. EXIT.
+      *
+       2110-FIND-GH-TABLE-ROW.
+           MOVE 'N' TO WS-MATCH-SW
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING GX FROM 1 BY 1
+                   UNTIL GX > GH-TABLE-COUNT
+             IF GT-STUDENT-ID(GX) = GH-STUDENT-ID
+                AND GT-TERM(GX) = GH-TERM
+               MOVE 'Y' TO WS-MATCH-SW
+               MOVE GX TO WS-MATCH-IDX
+             END-IF
+           END-PERFORM.
+       2110-END. EXIT.
+      *
+       2500-LOAD-OVERRIDES.
+           OPEN INPUT GRADE-OVR-FILE
+           IF OVR-FILE-NOT-FOUND
+             MOVE 'Y' TO OVR-EOF-SW
+           ELSE
+             PERFORM UNTIL END-OF-GRADE-OVR
+                 READ GRADE-OVR-FILE
+                     AT END
+                         MOVE 'Y' TO OVR-EOF-SW
+                     NOT AT END
+                         PERFORM 2600-STORE-OVERRIDE-ROW
+                 END-READ
+             END-PERFORM
+             CLOSE GRADE-OVR-FILE
+           END-IF.
+       2500-END. EXIT.
+      *
+       2600-STORE-OVERRIDE-ROW.
+           PERFORM 2610-FIND-OVR-TABLE-ROW
+           IF WS-MATCH-FOUND
+             MOVE GO-OVERRIDE-RESULT TO OT-OVERRIDE-RESULT(WS-MATCH-IDX)
+           ELSE
+             IF OVR-TABLE-COUNT >= WS-TABLE-MAX
+               MOVE 'Y' TO OVR-TABLE-FULL-SW
+             ELSE
+               ADD 1 TO OVR-TABLE-COUNT
+               MOVE GO-STUDENT-ID TO OT-STUDENT-ID(OVR-TABLE-COUNT)
+               MOVE GO-TERM TO OT-TERM(OVR-TABLE-COUNT)
+               MOVE GO-OVERRIDE-RESULT TO
+                       OT-OVERRIDE-RESULT(OVR-TABLE-COUNT)
+             END-IF
+           END-IF.
+       2600-END. EXIT.
+      *
+       2610-FIND-OVR-TABLE-ROW.
+           MOVE 'N' TO WS-MATCH-SW
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING OX FROM 1 BY 1
+                   UNTIL OX > OVR-TABLE-COUNT
+             IF OT-STUDENT-ID(OX) = GO-STUDENT-ID
+                AND OT-TERM(OX) = GO-TERM
+               MOVE 'Y' TO WS-MATCH-SW
+               MOVE OX TO WS-MATCH-IDX
+             END-IF
+           END-PERFORM.
+       2610-END. EXIT.
+      *
+       3000-SCAN-DEDUPED-HISTORY.
+           PERFORM VARYING GX FROM 1 BY 1 UNTIL GX > GH-TABLE-COUNT
+             ADD 1 TO WS-STUDENT-COUNT
+             PERFORM 3100-CHECK-STUDENT
+           END-PERFORM.
+       3000-END. EXIT.
+      *
+       3100-CHECK-STUDENT.
+           IF GT-RESULT(GX) = 0
+             PERFORM 3110-CHECK-OVERRIDDEN
+             IF NOT WS-MATCH-FOUND
+               ADD 1 TO WS-ATRISK-COUNT
+               PERFORM 3120-PRINT-ATRISK-LINE
+               PERFORM 3130-WRITE-ATRISK-EXTRACT
+             END-IF
+           END-IF.
+       3100-END. EXIT.
+      *
+       3110-CHECK-OVERRIDDEN.
+           MOVE 'N' TO WS-MATCH-SW
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING OX FROM 1 BY 1
+                   UNTIL OX > OVR-TABLE-COUNT
+             IF OT-STUDENT-ID(OX) = GT-STUDENT-ID(GX)
+                AND OT-TERM(OX) = GT-TERM(GX)
+                AND OT-OVERRIDE-RESULT(OX) > 0
+               MOVE 'Y' TO WS-MATCH-SW
+             END-IF
+           END-PERFORM.
+       3110-END. EXIT.
+      *
+       3120-PRINT-ATRISK-LINE.
+           MOVE GT-STUDENT-ID(GX) TO RPT-D-ID
+           MOVE GT-TERM(GX) TO RPT-D-TERM
+           MOVE GT-EXAM(GX) TO RPT-D-EXAM
+           MOVE GT-PROJECTS(GX) TO RPT-D-PROJECTS
+           WRITE RPT-LINE FROM RPT-DETAIL.
+       3120-END. EXIT.
+      *
+       3130-WRITE-ATRISK-EXTRACT.
+           MOVE GT-STUDENT-ID(GX) TO AR-STUDENT-ID
+           MOVE GT-TERM(GX) TO AR-TERM
+           MOVE GT-EXAM(GX) TO AR-EXAM
+           MOVE GT-PROJECTS(GX) TO AR-PROJECTS
+           MOVE GT-RUN-DATE(GX) TO AR-RUN-DATE
+           MOVE 'R' TO AR-STATUS
+           WRITE ATRISK-EXT-REC.
+       3130-END. EXIT.
+      *
+       4000-PRINT-TOTALS.
+           MOVE WS-STUDENT-COUNT TO RPT-T-COUNT
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-1
+           MOVE WS-ATRISK-COUNT TO RPT-T-ATRISK
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-2.
+       4000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE ATRISK-RPT
+           CLOSE ATRISK-EXTRACT.
+       9999-END. EXIT.
+      *
+       END PROGRAM FGATRISK.
