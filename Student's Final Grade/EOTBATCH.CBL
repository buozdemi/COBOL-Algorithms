@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOTBATCH.
+      *
+      * Combined end-of-term batch.  Loads the enrollment system's
+      * student-ID list and the grading roster's student-ID list into
+      * one table and runs FINDALL's odd-occurrence check over it, the
+      * same way FDLOAD/FDNIGHT cross-check a reconciliation extract.
+      * A student ID present on only one list comes back from FINDALL
+      * with an odd count and is excluded; a student ID on both lists
+      * comes back even and is confirmed matched.  Each confirmed-
+      * matched student is range-checked by FGVALID before FINALGRA
+      * ever sees it, the same as FGTRANS; a record that fails is
+      * listed on a reject line instead of being graded.  Grading
+      * results are appended to the grade-history file the same way
+      * FGTRANS does.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLL-FILE ASSIGN TO "ENROLIDS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT STUDENT-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EOT-RPT ASSIGN TO "EOTRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRDHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLL-FILE.
+       01  ENROLL-REC             PIC X(9).
+
+       FD  STUDENT-FILE.
+       01  STUDENT-REC.
+           COPY STUDREC.
+
+       FD  EOT-RPT.
+       01  RPT-LINE               PIC X(80).
+
+       FD  GRADE-HIST-FILE.
+       01  GRADE-HIST-REC.
+           COPY GRADEHST.
+
+       WORKING-STORAGE SECTION.
+       01  ENROLL-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-ENROLL-FILE     VALUE 'Y'.
+       01  STUDENT-EOF-SW         PIC X VALUE 'N'.
+           88  END-OF-STUDENT-FILE    VALUE 'Y'.
+       01  HIST-FILE-STATUS       PIC XX VALUE '00'.
+           88  HIST-FILE-NOT-FOUND    VALUE '35'.
+       01  TERM-CODE              PIC X(6) VALUE SPACES.
+       01  WS-STUDENT-ID-NUM      PIC S9(9).
+       01  WS-ENROLL-ID-NUM       PIC S9(9).
+       01  MATCH-SW               PIC X VALUE 'N'.
+           88  ID-MATCHED             VALUE 'Y'.
+       01  ARR.
+           COPY ARRREC.
+       01  ARR-MAX-ENTRIES        PIC 9(9) VALUE 999999.
+       01  ARR-FULL-SW            PIC X VALUE 'N'.
+           88  ARR-TABLE-FULL         VALUE 'Y'.
+       01  ODDS.
+           COPY ODDREC.
+       01  EXAM                   PIC 9(3).
+       01  PROJECTS               PIC 9(2).
+       01  RESULT                 PIC 9(3).
+       01  VALID-STATUS           PIC X(1).
+           88  INPUT-VALID            VALUE 'V'.
+           88  INPUT-INVALID          VALUE 'I'.
+       01  VALID-MSG              PIC X(40).
+       01  WS-ENROLL-COUNT        PIC 9(9) VALUE 0.
+       01  WS-ROSTER-COUNT        PIC 9(9) VALUE 0.
+       01  WS-MATCHED-COUNT       PIC 9(9) VALUE 0.
+       01  WS-MISMATCH-COUNT      PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(9) VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'END-OF-TERM RECONCILE + GRADE REPORT'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(10) VALUE 'STUDENT ID'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'EXAM'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'PROJECTS'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'RESULT'.
+       01  RPT-DETAIL.
+           05  RPT-D-ID            PIC X(9).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  RPT-D-EXAM          PIC ZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-PROJECTS      PIC Z9.
+           05  FILLER              PIC X(7)  VALUE SPACES.
+           05  RPT-D-RESULT        PIC ZZ9.
+       01  RPT-REJECT-LINE.
+           05  RPT-R-ID             PIC X(9).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  RPT-R-MSG            PIC X(40).
+       01  RPT-TOTAL-LINE-1.
+           05  FILLER              PIC X(31) VALUE
+               'ENROLLMENT IDS LOADED ...... : '.
+           05  RPT-T-ENROLL         PIC ZZZZZZZZ9.
+       01  RPT-TOTAL-LINE-2.
+           05  FILLER              PIC X(31) VALUE
+               'ROSTER IDS LOADED .......... : '.
+           05  RPT-T-ROSTER         PIC ZZZZZZZZ9.
+       01  RPT-TOTAL-LINE-3.
+           05  FILLER              PIC X(31) VALUE
+               'STUDENTS GRADED ............ : '.
+           05  RPT-T-MATCHED        PIC ZZZZZZZZ9.
+       01  RPT-TOTAL-LINE-4.
+           05  FILLER              PIC X(31) VALUE
+               'STUDENTS EXCLUDED .......... : '.
+           05  RPT-T-MISMATCH       PIC ZZZZZZZZ9.
+       01  RPT-TOTAL-LINE-5.
+           05  FILLER              PIC X(31) VALUE
+               'RECORDS REJECTED ........... : '.
+           05  RPT-T-REJECTS        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ENROLLMENT-IDS
+           PERFORM 2500-LOAD-ROSTER-IDS
+           IF ARR-TABLE-FULL
+             DISPLAY 'EOTBATCH: RUN REJECTED - EXCEEDS '
+                     ARR-MAX-ENTRIES '-RECORD TABLE LIMIT'
+           ELSE
+             PERFORM 3000-RUN-RECONCILIATION
+             PERFORM 4000-GRADE-MATCHED-STUDENTS
+             PERFORM 4500-CHECK-ENROLLED-NOT-ON-ROSTER
+             PERFORM 5000-PRINT-TOTALS
+           END-IF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO ARR-LENGTH
+           MOVE FUNCTION CURRENT-DATE(1:4) TO TERM-CODE
+           OPEN OUTPUT EOT-RPT
+           OPEN EXTEND GRADE-HIST-FILE
+           IF HIST-FILE-NOT-FOUND
+             OPEN OUTPUT GRADE-HIST-FILE
+           END-IF
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       2000-LOAD-ENROLLMENT-IDS.
+           OPEN INPUT ENROLL-FILE
+           PERFORM UNTIL END-OF-ENROLL-FILE
+               READ ENROLL-FILE
+                   AT END
+                       MOVE 'Y' TO ENROLL-EOF-SW
+                   NOT AT END
+                       IF ARR-LENGTH >= ARR-MAX-ENTRIES
+                         MOVE 'Y' TO ARR-FULL-SW
+                       ELSE
+                         ADD 1 TO ARR-LENGTH
+                         ADD 1 TO WS-ENROLL-COUNT
+                         COMPUTE XS(ARR-LENGTH) =
+                                 FUNCTION NUMVAL(ENROLL-REC)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLL-FILE.
+       2000-END. EXIT.
+      *
+       2500-LOAD-ROSTER-IDS.
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO STUDENT-EOF-SW
+                   NOT AT END
+                       IF ARR-LENGTH >= ARR-MAX-ENTRIES
+                         MOVE 'Y' TO ARR-FULL-SW
+                       ELSE
+                         ADD 1 TO ARR-LENGTH
+                         ADD 1 TO WS-ROSTER-COUNT
+                         COMPUTE XS(ARR-LENGTH) =
+                                 FUNCTION NUMVAL(STU-ID)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+       2500-END. EXIT.
+      *
+       3000-RUN-RECONCILIATION.
+           CALL 'FINDALL' USING BY REFERENCE ARR
+                                 BY REFERENCE ODDS.
+       3000-END. EXIT.
+      *
+       4000-GRADE-MATCHED-STUDENTS.
+           MOVE 'N' TO STUDENT-EOF-SW
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO STUDENT-EOF-SW
+                   NOT AT END
+                       PERFORM 4100-CHECK-AND-GRADE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+       4000-END. EXIT.
+      *
+       4100-CHECK-AND-GRADE-STUDENT.
+           COMPUTE WS-STUDENT-ID-NUM = FUNCTION NUMVAL(STU-ID)
+           PERFORM 4110-CHECK-EXCLUDED
+           IF ID-MATCHED
+             ADD 1 TO WS-MISMATCH-COUNT
+             MOVE 'EXCLUDED - NOT ON ENROLLMENT LIST' TO VALID-MSG
+             PERFORM 4200-PRINT-REJECT-LINE
+           ELSE
+             MOVE STU-EXAM TO EXAM
+             MOVE STU-PROJECTS TO PROJECTS
+             CALL 'FGVALID' USING BY CONTENT EXAM PROJECTS
+                                  BY REFERENCE VALID-STATUS
+                                  BY REFERENCE VALID-MSG
+             IF INPUT-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 4200-PRINT-REJECT-LINE
+             ELSE
+               ADD 1 TO WS-MATCHED-COUNT
+               INITIALIZE RESULT
+               CALL 'FINALGRA' USING BY CONTENT EXAM PROJECTS
+                                     BY REFERENCE RESULT
+               PERFORM 4300-PRINT-GRADE-LINE
+               PERFORM 4400-WRITE-GRADE-HISTORY
+             END-IF
+           END-IF.
+       4100-END. EXIT.
+      *
+       4110-CHECK-EXCLUDED.
+           MOVE 'N' TO MATCH-SW
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+             IF ODD-VALUES(K) = WS-STUDENT-ID-NUM
+               MOVE 'Y' TO MATCH-SW
+             END-IF
+           END-PERFORM.
+       4110-END. EXIT.
+      *
+       4200-PRINT-REJECT-LINE.
+           MOVE STU-ID TO RPT-R-ID
+           MOVE VALID-MSG TO RPT-R-MSG
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+       4200-END. EXIT.
+      *
+       4300-PRINT-GRADE-LINE.
+           MOVE STU-ID TO RPT-D-ID
+           MOVE EXAM TO RPT-D-EXAM
+           MOVE PROJECTS TO RPT-D-PROJECTS
+           MOVE RESULT TO RPT-D-RESULT
+           WRITE RPT-LINE FROM RPT-DETAIL.
+       4300-END. EXIT.
+      *
+       4400-WRITE-GRADE-HISTORY.
+           MOVE STU-ID TO GH-STUDENT-ID
+           MOVE TERM-CODE TO GH-TERM
+           MOVE EXAM TO GH-EXAM
+           MOVE PROJECTS TO GH-PROJECTS
+           MOVE RESULT TO GH-RESULT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GH-RUN-DATE
+           WRITE GRADE-HIST-REC.
+       4400-END. EXIT.
+      *
+       4500-CHECK-ENROLLED-NOT-ON-ROSTER.
+           MOVE 'N' TO ENROLL-EOF-SW
+           OPEN INPUT ENROLL-FILE
+           PERFORM UNTIL END-OF-ENROLL-FILE
+               READ ENROLL-FILE
+                   AT END
+                       MOVE 'Y' TO ENROLL-EOF-SW
+                   NOT AT END
+                       PERFORM 4600-CHECK-NOT-ON-ROSTER
+               END-READ
+           END-PERFORM
+           CLOSE ENROLL-FILE.
+       4500-END. EXIT.
+      *
+       4600-CHECK-NOT-ON-ROSTER.
+           COMPUTE WS-ENROLL-ID-NUM = FUNCTION NUMVAL(ENROLL-REC)
+           MOVE 'N' TO MATCH-SW
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+             IF ODD-VALUES(K) = WS-ENROLL-ID-NUM
+               MOVE 'Y' TO MATCH-SW
+             END-IF
+           END-PERFORM
+           IF ID-MATCHED
+             ADD 1 TO WS-MISMATCH-COUNT
+             MOVE ENROLL-REC TO RPT-R-ID
+             MOVE 'EXCLUDED - NOT ON GRADING ROSTER' TO RPT-R-MSG
+             WRITE RPT-LINE FROM RPT-REJECT-LINE
+           END-IF.
+       4600-END. EXIT.
+      *
+       5000-PRINT-TOTALS.
+           MOVE WS-ENROLL-COUNT TO RPT-T-ENROLL
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-1
+           MOVE WS-ROSTER-COUNT TO RPT-T-ROSTER
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-2
+           MOVE WS-MATCHED-COUNT TO RPT-T-MATCHED
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-3
+           MOVE WS-MISMATCH-COUNT TO RPT-T-MISMATCH
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-4
+           MOVE WS-REJECT-COUNT TO RPT-T-REJECTS
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-5.
+       5000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE EOT-RPT
+           CLOSE GRADE-HIST-FILE.
+       9999-END. EXIT.
+      *
+       END PROGRAM EOTBATCH.
