@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGTRANS.
+      *
+      * Batch transcript job.  Reads the student master file (id,
+      * name, and this term's EXAM/PROJECTS scores), calls FINALGRA
+      * for each student, and prints one transcript line per student
+      * instead of the single console DISPLAY FINALGRA produces on
+      * its own.  Pass WGTD on the command line to grade the whole
+      * run with FGWEIGHT's continuous 70/30 formula instead of
+      * FINALGRA's four fixed buckets.  Each student's EXAM/PROJECTS
+      * is range-checked by FGVALID first; a record that fails is
+      * listed on a reject line instead of being graded.  A second
+      * command-line token gives the term code (defaults to the
+      * current year); every RESULT is appended to the grade-history
+      * file keyed by student and term so a later policy change can
+      * regrade without re-keying scores.  Pass CTRL on the command
+      * line to grade against FINALGRV's control-file-driven
+      * thresholds instead of FINALGRA's compiled-in bands; if the
+      * control file is missing, FINALGRA's own threshold values are
+      * used as the default policy.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSCRIPT-RPT ASSIGN TO "TRANSRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRDHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+           SELECT GRADE-CTL-FILE ASSIGN TO "GRADECTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-REC.
+           COPY STUDREC.
+
+       FD  TRANSCRIPT-RPT.
+       01  RPT-LINE               PIC X(84).
+
+       FD  GRADE-HIST-FILE.
+       01  GRADE-HIST-REC.
+           COPY GRADEHST.
+
+       FD  GRADE-CTL-FILE.
+       01  GRADE-CTL-REC.
+           COPY GRADECTL.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                 PIC X VALUE 'N'.
+           88  END-OF-STUDENT-FILE    VALUE 'Y'.
+       01  HIST-FILE-STATUS       PIC XX VALUE '00'.
+           88  HIST-FILE-NOT-FOUND    VALUE '35'.
+       01  CMD-LINE               PIC X(20) VALUE SPACES.
+       01  RUN-MODE               PIC X(4) VALUE SPACES.
+           88  WEIGHTED-MODE          VALUE 'WGTD'.
+           88  CONTROL-MODE           VALUE 'CTRL'.
+       01  TERM-CODE               PIC X(6) VALUE SPACES.
+       01  CTL-FILE-STATUS         PIC XX VALUE '00'.
+           88  CTL-FILE-NOT-FOUND     VALUE '35'.
+       01  GRADE-CTL.
+           COPY GRADECTL.
+       01  EXAM                   PIC 9(3).
+       01  PROJECTS               PIC 9(2).
+       01  RESULT                 PIC 9(3).
+       01  LETTER-GRADE           PIC X(1).
+       01  GPA-POINTS             PIC 9V9.
+       01  VALID-STATUS           PIC X(1).
+           88  INPUT-VALID            VALUE 'V'.
+           88  INPUT-INVALID          VALUE 'I'.
+       01  VALID-MSG              PIC X(40).
+       01  WS-STUDENT-COUNT       PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(9) VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'STUDENT TRANSCRIPT REPORT'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(10) VALUE 'STUDENT ID'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE 'NAME'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'EXAM'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'PROJECTS'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'RESULT'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'GRADE'.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(3)  VALUE 'GPA'.
+       01  RPT-DETAIL.
+           05  RPT-D-ID            PIC X(9).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  RPT-D-NAME          PIC X(20).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  RPT-D-EXAM          PIC ZZ9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-PROJECTS      PIC Z9.
+           05  FILLER              PIC X(7)  VALUE SPACES.
+           05  RPT-D-RESULT        PIC ZZ9.
+           05  FILLER              PIC X(7)  VALUE SPACES.
+           05  RPT-D-GRADE         PIC X(1).
+           05  FILLER              PIC X(8)  VALUE SPACES.
+           05  RPT-D-GPA           PIC 9.9.
+       01  RPT-REJECT-LINE.
+           05  RPT-R-ID             PIC X(9).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  RPT-R-MSG            PIC X(40).
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(31) VALUE
+               'STUDENTS GRADED ............ : '.
+           05  RPT-T-COUNT          PIC ZZZZZZZZ9.
+       01  RPT-REJECT-TOTAL-LINE.
+           05  FILLER              PIC X(31) VALUE
+               'RECORDS REJECTED ........... : '.
+           05  RPT-T-REJECTS        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STUDENTS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 'N' TO EOF-SW
+           ACCEPT CMD-LINE FROM COMMAND-LINE
+           UNSTRING CMD-LINE DELIMITED BY SPACE
+               INTO RUN-MODE TERM-CODE
+           IF TERM-CODE = SPACES
+             MOVE FUNCTION CURRENT-DATE(1:4) TO TERM-CODE
+           END-IF
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT TRANSCRIPT-RPT
+           OPEN EXTEND GRADE-HIST-FILE
+           IF HIST-FILE-NOT-FOUND
+             OPEN OUTPUT GRADE-HIST-FILE
+           END-IF
+           IF CONTROL-MODE
+             PERFORM 1100-LOAD-GRADE-CONTROL
+           END-IF
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       1100-LOAD-GRADE-CONTROL.
+           OPEN INPUT GRADE-CTL-FILE
+           IF CTL-FILE-NOT-FOUND
+             MOVE 90  TO GC-EXAM-THRESH-1 OF GRADE-CTL
+             MOVE 10  TO GC-PROJ-THRESH-1 OF GRADE-CTL
+             MOVE 100 TO GC-RESULT-1 OF GRADE-CTL
+             MOVE 75  TO GC-EXAM-THRESH-2 OF GRADE-CTL
+             MOVE 5   TO GC-PROJ-THRESH-2 OF GRADE-CTL
+             MOVE 90  TO GC-RESULT-2 OF GRADE-CTL
+             MOVE 50  TO GC-EXAM-THRESH-3 OF GRADE-CTL
+             MOVE 2   TO GC-PROJ-THRESH-3 OF GRADE-CTL
+             MOVE 75  TO GC-RESULT-3 OF GRADE-CTL
+             MOVE 0   TO GC-DEFAULT-RESULT OF GRADE-CTL
+           ELSE
+             READ GRADE-CTL-FILE INTO GRADE-CTL
+                 AT END
+                     MOVE 90  TO GC-EXAM-THRESH-1 OF GRADE-CTL
+                     MOVE 10  TO GC-PROJ-THRESH-1 OF GRADE-CTL
+                     MOVE 100 TO GC-RESULT-1 OF GRADE-CTL
+                     MOVE 75  TO GC-EXAM-THRESH-2 OF GRADE-CTL
+                     MOVE 5   TO GC-PROJ-THRESH-2 OF GRADE-CTL
+                     MOVE 90  TO GC-RESULT-2 OF GRADE-CTL
+                     MOVE 50  TO GC-EXAM-THRESH-3 OF GRADE-CTL
+                     MOVE 2   TO GC-PROJ-THRESH-3 OF GRADE-CTL
+                     MOVE 75  TO GC-RESULT-3 OF GRADE-CTL
+                     MOVE 0   TO GC-DEFAULT-RESULT OF GRADE-CTL
+             END-READ
+             CLOSE GRADE-CTL-FILE
+           END-IF.
+       1100-END. EXIT.
+      *
+       2000-PROCESS-STUDENTS.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-GRADE-STUDENT
+               END-READ
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       2100-GRADE-STUDENT.
+           MOVE STU-EXAM TO EXAM
+           MOVE STU-PROJECTS TO PROJECTS
+           CALL 'FGVALID' USING BY CONTENT EXAM PROJECTS
+                                BY REFERENCE VALID-STATUS
+                                BY REFERENCE VALID-MSG
+           IF INPUT-INVALID
+             ADD 1 TO WS-REJECT-COUNT
+             PERFORM 2150-PRINT-REJECT-LINE
+           ELSE
+             INITIALIZE RESULT
+             IF WEIGHTED-MODE
+               CALL 'FGWEIGHT' USING BY CONTENT EXAM PROJECTS
+                                     BY REFERENCE RESULT
+             ELSE
+               IF CONTROL-MODE
+                 CALL 'FINALGRV' USING BY CONTENT EXAM PROJECTS
+                                       BY REFERENCE RESULT
+                                       BY REFERENCE GRADE-CTL
+               ELSE
+                 CALL 'FINALGRA' USING BY CONTENT EXAM PROJECTS
+                                       BY REFERENCE RESULT
+               END-IF
+             END-IF
+             CALL 'FGLETTER' USING BY CONTENT RESULT
+                                   BY REFERENCE LETTER-GRADE
+                                   BY REFERENCE GPA-POINTS
+             ADD 1 TO WS-STUDENT-COUNT
+             PERFORM 2200-PRINT-TRANSCRIPT-LINE
+             PERFORM 2300-WRITE-GRADE-HISTORY
+           END-IF.
+       2100-END. EXIT.
+      *
+       2150-PRINT-REJECT-LINE.
+           MOVE STU-ID TO RPT-R-ID
+           MOVE VALID-MSG TO RPT-R-MSG
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+       2150-END. EXIT.
+      *
+       2300-WRITE-GRADE-HISTORY.
+           MOVE STU-ID TO GH-STUDENT-ID
+           MOVE TERM-CODE TO GH-TERM
+           MOVE EXAM TO GH-EXAM
+           MOVE PROJECTS TO GH-PROJECTS
+           MOVE RESULT TO GH-RESULT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GH-RUN-DATE
+           WRITE GRADE-HIST-REC.
+       2300-END. EXIT.
+      *
+       2200-PRINT-TRANSCRIPT-LINE.
+           MOVE STU-ID TO RPT-D-ID
+           MOVE STU-NAME TO RPT-D-NAME
+           MOVE EXAM TO RPT-D-EXAM
+           MOVE PROJECTS TO RPT-D-PROJECTS
+           MOVE RESULT TO RPT-D-RESULT
+           MOVE LETTER-GRADE TO RPT-D-GRADE
+           MOVE GPA-POINTS TO RPT-D-GPA
+           WRITE RPT-LINE FROM RPT-DETAIL.
+       2200-END. EXIT.
+      *
+       3000-PRINT-TOTALS.
+           MOVE WS-STUDENT-COUNT TO RPT-T-COUNT
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE
+           MOVE WS-REJECT-COUNT TO RPT-T-REJECTS
+           WRITE RPT-LINE FROM RPT-REJECT-TOTAL-LINE.
+       3000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE STUDENT-FILE
+           CLOSE TRANSCRIPT-RPT
+           CLOSE GRADE-HIST-FILE.
+       9999-END. EXIT.
+      *
+       END PROGRAM FGTRANS.
