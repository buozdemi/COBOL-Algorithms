@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINALGRV.
+      *
+      * Control-file-driven counterpart to FINALGRA.  Applies the same
+      * three-band EVALUATE FINALGRA uses, but against threshold and
+      * result values passed in from a GRADECTL control record instead
+      * of literals, so academic staff can adjust grading policy each
+      * term by changing the control file instead of recompiling and
+      * redeploying FINALGRA.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  EXAM              PIC 9(3).
+       01  PROJECTS          PIC 9(2).
+       01  RESULT            PIC 9(3).
+       01  GRADE-CTL.
+           COPY GRADECTL.
+       PROCEDURE DIVISION USING EXAM PROJECTS RESULT GRADE-CTL.
+       0000-MAIN.
+           EVALUATE TRUE
+             WHEN EXAM > GC-EXAM-THRESH-1 OR PROJECTS > GC-PROJ-THRESH-1
+               MOVE GC-RESULT-1 TO RESULT
+             WHEN EXAM > GC-EXAM-THRESH-2 AND
+                  PROJECTS >= GC-PROJ-THRESH-2
+               MOVE GC-RESULT-2 TO RESULT
+             WHEN EXAM > GC-EXAM-THRESH-3 AND
+                  PROJECTS >= GC-PROJ-THRESH-3
+               MOVE GC-RESULT-3 TO RESULT
+             WHEN OTHER
+               MOVE GC-DEFAULT-RESULT TO RESULT
+           END-EVALUATE
+           DISPLAY EXAM ', ' PROJECTS ' --> ' RESULT
+           GOBACK.
+       0000-END. EXIT.
+      *
+       END PROGRAM FINALGRV.
