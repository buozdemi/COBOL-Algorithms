@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGWEIGHT.
+      *
+      * Alternative to FINALGRA's four fixed buckets.  Some syllabi
+      * grade on a continuous 70/30 EXAM/PROJECTS weighting instead of
+      * flat threshold bands, so this computes RESULT as a weighted
+      * score rather than snapping to 100/90/75/0.  PROJECTS is taken
+      * on the same 0-10 scale FINALGRA's thresholds assume (EXAM > 90
+      * OR PROJECTS > 10, etc.) and scaled to 100 before weighting.
+      * Unlike FINALGRA, this formula has no extra-credit band for a
+      * PROJECTS value above 10 - FGVALID lets those through since
+      * they are legitimate for FINALGRA, so the weighted RESULT is
+      * capped at 100 here rather than letting a callers' PROJECTS
+      * value push a percentage-scale grade over the top.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  EXAM          PIC 9(3).
+       01  PROJECTS      PIC 9(2).
+       01  RESULT        PIC 9(3).
+       PROCEDURE DIVISION USING EXAM PROJECTS RESULT.
+       0000-MAIN.
+           COMPUTE RESULT ROUNDED =
+                   (EXAM * 0.70) + (PROJECTS * 10 * 0.30)
+           IF RESULT > 100
+             MOVE 100 TO RESULT
+           END-IF
+           GOBACK.
+       0000-END. EXIT.
+      *
+       END PROGRAM FGWEIGHT.
