@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGLETTER.
+      *
+      * Derives the standard letter grade and 4.0-scale GPA point
+      * value from a RESULT already computed by FINALGRA or FGWEIGHT,
+      * so callers get a transcript-ready grade instead of having to
+      * keep a separate lookup table.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  RESULT           PIC 9(3).
+       01  LETTER-GRADE     PIC X(1).
+       01  GPA-POINTS       PIC 9V9.
+       PROCEDURE DIVISION USING RESULT LETTER-GRADE GPA-POINTS.
+       0000-MAIN.
+           EVALUATE TRUE
+             WHEN RESULT >= 90
+               MOVE 'A' TO LETTER-GRADE
+               MOVE 4.0 TO GPA-POINTS
+             WHEN RESULT >= 80
+               MOVE 'B' TO LETTER-GRADE
+               MOVE 3.0 TO GPA-POINTS
+             WHEN RESULT >= 70
+               MOVE 'C' TO LETTER-GRADE
+               MOVE 2.0 TO GPA-POINTS
+             WHEN RESULT >= 60
+               MOVE 'D' TO LETTER-GRADE
+               MOVE 1.0 TO GPA-POINTS
+             WHEN OTHER
+               MOVE 'F' TO LETTER-GRADE
+               MOVE 0.0 TO GPA-POINTS
+           END-EVALUATE
+           GOBACK.
+       0000-END. EXIT.
+      *
+       END PROGRAM FGLETTER.
