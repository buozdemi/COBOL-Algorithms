@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FGVALID.
+      *
+      * Validates EXAM before FINALGRA (or FGWEIGHT/FINALGRV) ever sees
+      * it.  FINALGRA's LINKAGE items accept 0-999 and 0-99 with no
+      * range check of their own, so an obviously bad score (e.g. EXAM
+      * > 100) would otherwise silently produce a RESULT.  PROJECTS is
+      * not range-checked here: FINALGRA's own top-score band treats
+      * PROJECTS > 10 as a legitimate extra-credit case (RESULT = 100),
+      * so rejecting it here would foreclose a valid grading outcome.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  EXAM              PIC 9(3).
+       01  PROJECTS          PIC 9(2).
+       01  VALID-STATUS      PIC X(1).
+           88  INPUT-VALID       VALUE 'V'.
+           88  INPUT-INVALID     VALUE 'I'.
+       01  VALID-MSG         PIC X(40).
+       PROCEDURE DIVISION USING EXAM PROJECTS VALID-STATUS VALID-MSG.
+       0000-MAIN.
+           EVALUATE TRUE
+             WHEN EXAM > 100
+               MOVE 'I' TO VALID-STATUS
+               MOVE 'RECORD REJECTED - EXAM OVER 100'
+                    TO VALID-MSG
+             WHEN OTHER
+               MOVE 'V' TO VALID-STATUS
+               MOVE SPACES TO VALID-MSG
+           END-EVALUATE
+           GOBACK.
+       0000-END. EXIT.
+      *
+       END PROGRAM FGVALID.
