@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDLOAD.
+      *
+      * File-driven front end for FINDIT.  Reads a sequential
+      * reconciliation extract (one ID per record) into the ARR
+      * table and calls FINDIT, so a batch is no longer limited to
+      * whatever could be keyed into a 99-item array by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO "RECONIDS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "FININTFC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IFACE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE.
+       01  RECON-REC             PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           COPY AUDITREC.
+
+       FD  INTERFACE-FILE.
+       01  INTERFACE-REC.
+           COPY IFACEREC.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                PIC X VALUE 'N'.
+           88  END-OF-RECON-FILE     VALUE 'Y'.
+       01  RUN-MODE              PIC X(4) VALUE SPACES.
+           88  ALL-VALUES-MODE       VALUE 'ALL '.
+       01  AUDIT-FILE-STATUS     PIC XX VALUE '00'.
+           88  AUDIT-FILE-NOT-FOUND  VALUE '35'.
+       01  IFACE-FILE-STATUS     PIC XX VALUE '00'.
+           88  IFACE-FILE-NOT-FOUND  VALUE '35'.
+       01  ARR.
+           COPY ARRREC.
+       01  ARR-MAX-ENTRIES       PIC 9(9) VALUE 999999.
+       01  ARR-FULL-SW           PIC X VALUE 'N'.
+           88  ARR-TABLE-FULL        VALUE 'Y'.
+       01  RESULT                PIC S9(9) SIGN LEADING.
+       01  RESULT-DISP           PIC -(9)9.
+       01  ODDS.
+           COPY ODDREC.
+       01  VALID-STATUS          PIC X(1).
+           88  INPUT-VALID           VALUE 'V'.
+           88  INPUT-INVALID         VALUE 'I'.
+       01  VALID-MSG             PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-RECON-FILE
+           IF ARR-TABLE-FULL
+             DISPLAY 'FDLOAD: BATCH REJECTED - EXCEEDS '
+                     ARR-MAX-ENTRIES '-RECORD TABLE LIMIT'
+           ELSE
+             PERFORM 2500-VALIDATE-BATCH
+             IF INPUT-INVALID
+               DISPLAY 'FDLOAD: ' FUNCTION TRIM(VALID-MSG)
+             ELSE
+               IF ALL-VALUES-MODE
+                 PERFORM 3500-CALL-FINDALL
+                 PERFORM 4500-REPORT-ALL-VALUES
+               ELSE
+                 PERFORM 3000-CALL-FINDIT
+                 PERFORM 4000-REPORT-RESULT
+               END-IF
+               PERFORM 5000-WRITE-AUDIT-LOG
+               PERFORM 6000-WRITE-INTERFACE-REC
+             END-IF
+           END-IF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO ARR-LENGTH
+           MOVE 'N' TO EOF-SW
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+           OPEN INPUT RECON-FILE.
+       1000-END. EXIT.
+      *
+       2000-LOAD-RECON-FILE.
+           PERFORM UNTIL END-OF-RECON-FILE
+               READ RECON-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-STORE-ID
+               END-READ
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       2100-STORE-ID.
+           IF ARR-LENGTH >= ARR-MAX-ENTRIES
+             MOVE 'Y' TO ARR-FULL-SW
+           ELSE
+             ADD 1 TO ARR-LENGTH
+             COMPUTE XS(ARR-LENGTH) = FUNCTION NUMVAL(RECON-REC)
+           END-IF.
+       2100-END. EXIT.
+      *
+       2500-VALIDATE-BATCH.
+           CALL 'FDVALID' USING BY REFERENCE ARR
+                                 BY REFERENCE VALID-STATUS
+                                 BY REFERENCE VALID-MSG.
+       2500-END. EXIT.
+      *
+       3000-CALL-FINDIT.
+           INITIALIZE RESULT
+           CALL 'FINDIT' USING BY REFERENCE ARR
+                               BY REFERENCE RESULT.
+       3000-END. EXIT.
+      *
+       4000-REPORT-RESULT.
+           MOVE RESULT TO RESULT-DISP
+           DISPLAY 'RECONCILIATION BATCH SIZE : ' ARR-LENGTH
+           DISPLAY 'UNMATCHED ID               : '
+                   FUNCTION TRIM(RESULT-DISP).
+       4000-END. EXIT.
+      *
+       3500-CALL-FINDALL.
+           CALL 'FINDALL' USING BY REFERENCE ARR
+                                 BY REFERENCE ODDS.
+       3500-END. EXIT.
+      *
+       4500-REPORT-ALL-VALUES.
+           DISPLAY 'RECONCILIATION BATCH SIZE : ' ARR-LENGTH
+           DISPLAY 'UNMATCHED ID COUNT         : ' ODD-COUNT
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+             MOVE ODD-VALUES(K) TO RESULT-DISP
+             DISPLAY 'UNMATCHED ID               : '
+                     FUNCTION TRIM(RESULT-DISP)
+           END-PERFORM.
+       4500-END. EXIT.
+      *
+       5000-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUN-TIME
+           STRING FUNCTION CURRENT-DATE(9:6)
+                  FUNCTION CURRENT-DATE(15:2)
+                  DELIMITED BY SIZE INTO AUD-BATCH-ID
+           MOVE ARR-LENGTH TO AUD-REC-COUNT
+           IF ALL-VALUES-MODE
+             IF ODD-COUNT > 0
+               MOVE ODD-VALUES(1) TO AUD-RESULT
+               MOVE 'E' TO AUD-STATUS
+             ELSE
+               MOVE 0 TO AUD-RESULT
+               MOVE 'C' TO AUD-STATUS
+             END-IF
+           ELSE
+             MOVE RESULT TO AUD-RESULT
+             IF RESULT = 0
+               MOVE 'C' TO AUD-STATUS
+             ELSE
+               MOVE 'E' TO AUD-STATUS
+             END-IF
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-NOT-FOUND
+             OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+       5000-END. EXIT.
+      *
+       6000-WRITE-INTERFACE-REC.
+           MOVE AUD-BATCH-ID TO IF-BATCH-ID
+           MOVE ARR-LENGTH TO IF-REC-COUNT
+           MOVE AUD-RESULT TO IF-RESULT
+           MOVE AUD-STATUS TO IF-STATUS
+           OPEN EXTEND INTERFACE-FILE
+           IF IFACE-FILE-NOT-FOUND
+             OPEN OUTPUT INTERFACE-FILE
+           END-IF
+           WRITE INTERFACE-REC
+           CLOSE INTERFACE-FILE.
+       6000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE RECON-FILE.
+       9999-END. EXIT.
+      *
+       END PROGRAM FDLOAD.
