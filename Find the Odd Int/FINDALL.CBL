@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINDALL.
+      *
+      * Companion to FINDIT.  FINDIT's 0000-MAIN returns as soon as
+      * it finds one XS(J) with an odd count, which hides any other
+      * unmatched IDs in the same batch.  FINDALL runs the same
+      * occurrence count over the whole table and hands back every
+      * distinct value that occurs an odd number of times instead of
+      * stopping at the first one.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  M              PIC 9(9) VALUE 00.
+       01  KALAN          PIC 99 VALUE 00.
+       01  COUNT-J        PIC S9(9) VALUE 00.
+       01  DUP-SW         PIC X VALUE 'N'.
+           88  DUPLICATE-FOUND        VALUE 'Y'.
+       LINKAGE SECTION.
+       01  ARR.
+           COPY ARRREC.
+       01  ODDS.
+           COPY ODDREC.
+       PROCEDURE DIVISION USING ARR ODDS.
+       0000-MAIN.
+           MOVE 0 TO ODD-COUNT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARR-LENGTH
+             PERFORM 1000-COUNT-OCCURS
+             COMPUTE KALAN = FUNCTION MOD(COUNT-J, 2)
+             IF KALAN NOT = 0
+               PERFORM 2000-ADD-ODD-VALUE
+             END-IF
+           END-PERFORM
+           GOBACK.
+       0000-END. EXIT.
+      *
+       1000-COUNT-OCCURS.
+           MOVE 0 TO COUNT-J
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > ARR-LENGTH
+             IF XS(J) = XS(M)
+               ADD 1 TO COUNT-J
+             END-IF
+           END-PERFORM.
+       1000-END. EXIT.
+      *
+       2000-ADD-ODD-VALUE.
+           MOVE 'N' TO DUP-SW
+           PERFORM 2100-CHECK-DUPLICATE
+           IF NOT DUPLICATE-FOUND
+             ADD 1 TO ODD-COUNT
+             MOVE XS(J) TO ODD-VALUES(ODD-COUNT)
+           END-IF.
+       2000-END. EXIT.
+      *
+       2100-CHECK-DUPLICATE.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+             IF ODD-VALUES(K) = XS(J)
+               MOVE 'Y' TO DUP-SW
+             END-IF
+           END-PERFORM.
+       2100-END. EXIT.
+      *
+       END PROGRAM FINDALL.
