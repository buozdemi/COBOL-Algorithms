@@ -0,0 +1,32 @@
+//FINDNITE JOB (ACCTNO),'RECON NIGHTLY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY TRANSACTION-ID RECONCILIATION RUN.                   *
+//* READS THE NIGHTLY EXTRACT, RUNS THE FINDIT/FINDALL ODD-       *
+//* OCCURRENCE CHECK OVER THE WHOLE BATCH, AND PRODUCES AN        *
+//* EXCEPTION REPORT OF ANY UNMATCHED TRANSACTION ID.  ALSO       *
+//* WRITES A FIXED-FORMAT INTERFACE RECORD FOR DOWNSTREAM         *
+//* SYSTEMS AND CHECKPOINTS ITS LOAD PHASE SO A LARGE RUN CAN     *
+//* RESTART WITHOUT REPROCESSING THE WHOLE EXTRACT.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FDNIGHT
+//STEPLIB  DD DSN=PROD.RECON.LOADLIB,DISP=SHR
+//RECONIDS DD DSN=PROD.RECON.EXTRACT.DAILY,DISP=SHR
+//EXCPTRPT DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.RECON.AUDITLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=41)
+//FININTFC DD DSN=PROD.RECON.INTERFACE,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=27)
+//FDCKPT   DD DSN=PROD.RECON.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=9)
+//FDSTAGE  DD DSN=PROD.RECON.STAGE,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=10)
+//SYSOUT   DD SYSOUT=*
