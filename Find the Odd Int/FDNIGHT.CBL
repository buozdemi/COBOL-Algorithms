@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDNIGHT.
+      *
+      * Unattended nightly reconciliation job.  Reads the nightly
+      * extract of transaction IDs, runs the FINDALL odd-occurrence
+      * check over the whole batch, and prints an exception report of
+      * every unmatched ID so the overnight run needs no operator to
+      * drive it through a test harness.  Also appends the run to the
+      * same audit log FDLOAD writes, so ad-hoc and scheduled runs
+      * show up in one history.
+      *
+      * As IDs are loaded off RECONIDS they are echoed onto a staging
+      * copy, and every CKPT-INTERVAL records the count loaded so far
+      * is saved to a checkpoint dataset.  If the job abends partway
+      * through a large extract, the next run finds the checkpoint,
+      * reloads the already-staged IDs straight into the table, skips
+      * that many records back on RECONIDS, and picks up loading from
+      * there instead of starting the whole extract over.  A run that
+      * completes clears both files so the next night starts clean.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO "RECONIDS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPT-RPT ASSIGN TO "EXCPTRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "FININTFC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IFACE-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "FDCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT STAGE-FILE ASSIGN TO "FDSTAGE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STAGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE.
+       01  RECON-REC             PIC X(10).
+
+       FD  EXCEPT-RPT.
+       01  RPT-LINE              PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           COPY AUDITREC.
+
+       FD  INTERFACE-FILE.
+       01  INTERFACE-REC.
+           COPY IFACEREC.
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CKPT-COUNT        PIC 9(9).
+
+       FD  STAGE-FILE.
+       01  STAGE-REC             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                PIC X VALUE 'N'.
+           88  END-OF-RECON-FILE     VALUE 'Y'.
+       01  STAGE-EOF-SW          PIC X VALUE 'N'.
+           88  END-OF-STAGE-FILE     VALUE 'Y'.
+       01  AUDIT-FILE-STATUS     PIC XX VALUE '00'.
+           88  AUDIT-FILE-NOT-FOUND  VALUE '35'.
+       01  IFACE-FILE-STATUS     PIC XX VALUE '00'.
+           88  IFACE-FILE-NOT-FOUND  VALUE '35'.
+       01  CKPT-FILE-STATUS      PIC XX VALUE '00'.
+           88  CKPT-FILE-NOT-FOUND   VALUE '35'.
+       01  STAGE-FILE-STATUS     PIC XX VALUE '00'.
+           88  STAGE-FILE-NOT-FOUND  VALUE '35'.
+       01  CKPT-INTERVAL         PIC 9(9) VALUE 1000.
+       01  WS-CKPT-COUNT         PIC 9(9) VALUE 0.
+       01  WS-SKIP-COUNT         PIC 9(9) VALUE 0.
+       01  RESTART-SW            PIC X VALUE 'N'.
+           88  RESTARTING            VALUE 'Y'.
+       01  ARR.
+           COPY ARRREC.
+       01  ARR-MAX-ENTRIES        PIC 9(9) VALUE 999999.
+       01  ARR-FULL-SW            PIC X VALUE 'N'.
+           88  ARR-TABLE-FULL         VALUE 'Y'.
+       01  ODDS.
+           COPY ODDREC.
+       01  VALUE-DISP             PIC -(9)9.
+       01  RUN-DATE-DISP          PIC 9(8).
+       01  VALID-STATUS           PIC X(1).
+           88  INPUT-VALID            VALUE 'V'.
+           88  INPUT-INVALID          VALUE 'I'.
+       01  VALID-MSG               PIC X(40).
+
+       01  RPT-HEADING-1.
+           05  FILLER             PIC X(30) VALUE
+               'FINDIT NIGHTLY EXCEPTION RPT '.
+           05  FILLER             PIC X(10) VALUE 'RUN DATE: '.
+           05  RPT-H-DATE         PIC 9(8).
+       01  RPT-HEADING-2.
+           05  FILLER             PIC X(30) VALUE
+               'BATCH RECORD COUNT ........ : '.
+           05  RPT-H-COUNT        PIC ZZZZZZZZ9.
+       01  RPT-DETAIL.
+           05  FILLER             PIC X(22) VALUE
+               'UNMATCHED ID ...... : '.
+           05  RPT-D-VALUE        PIC -(9)9.
+       01  RPT-CLEAN-LINE         PIC X(40) VALUE
+               'NO EXCEPTIONS - BATCH FULLY RECONCILED.'.
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(32) VALUE
+               'TOTAL EXCEPTIONS FOUND ..... : '.
+           05  RPT-T-COUNT        PIC ZZZZZZZZ9.
+       01  RPT-REJECT-LINE.
+           05  RPT-R-MSG          PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-RECON-FILE
+           IF ARR-TABLE-FULL
+             MOVE 'I' TO VALID-STATUS
+             MOVE 'BATCH REJECTED - EXCEEDS 999999-RECORD TABLE LIMIT'
+                  TO VALID-MSG
+             PERFORM 2600-PRINT-REJECT
+             PERFORM 9500-RESET-CHECKPOINT
+           ELSE
+             PERFORM 2500-VALIDATE-BATCH
+             IF INPUT-INVALID
+               PERFORM 2600-PRINT-REJECT
+               PERFORM 9500-RESET-CHECKPOINT
+             ELSE
+               PERFORM 3000-CALL-FINDALL
+               PERFORM 4000-PRINT-REPORT
+               PERFORM 5000-WRITE-AUDIT-LOG
+               PERFORM 6000-WRITE-INTERFACE-REC
+               PERFORM 9500-RESET-CHECKPOINT
+             END-IF
+           END-IF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO ARR-LENGTH
+           MOVE 'N' TO EOF-SW
+           PERFORM 1100-CHECK-FOR-CHECKPOINT
+           IF RESTARTING
+             PERFORM 1200-RELOAD-STAGED-IDS
+           END-IF
+           OPEN INPUT RECON-FILE
+           IF RESTARTING
+             PERFORM 1300-SKIP-STAGED-RECORDS
+             OPEN EXTEND STAGE-FILE
+           ELSE
+             OPEN OUTPUT STAGE-FILE
+           END-IF
+           OPEN OUTPUT EXCEPT-RPT.
+       1000-END. EXIT.
+      *
+       1100-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FILE-NOT-FOUND
+             MOVE 0 TO WS-CKPT-COUNT
+           ELSE
+             READ CKPT-FILE
+                 AT END
+                     MOVE 0 TO WS-CKPT-COUNT
+                 NOT AT END
+                     MOVE CKPT-COUNT TO WS-CKPT-COUNT
+             END-READ
+             CLOSE CKPT-FILE
+           END-IF
+           IF WS-CKPT-COUNT > 0
+             MOVE 'Y' TO RESTART-SW
+           END-IF.
+       1100-END. EXIT.
+      *
+       1200-RELOAD-STAGED-IDS.
+           OPEN INPUT STAGE-FILE
+           PERFORM UNTIL END-OF-STAGE-FILE
+                   OR ARR-LENGTH >= WS-CKPT-COUNT
+               READ STAGE-FILE
+                   AT END
+                       MOVE 'Y' TO STAGE-EOF-SW
+                   NOT AT END
+                       ADD 1 TO ARR-LENGTH
+                       COMPUTE XS(ARR-LENGTH) =
+                               FUNCTION NUMVAL(STAGE-REC)
+               END-READ
+           END-PERFORM
+           CLOSE STAGE-FILE.
+       1200-END. EXIT.
+      *
+       1300-SKIP-STAGED-RECORDS.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-CKPT-COUNT
+                       OR END-OF-RECON-FILE
+               READ RECON-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+               END-READ
+           END-PERFORM.
+       1300-END. EXIT.
+      *
+       2000-LOAD-RECON-FILE.
+           PERFORM UNTIL END-OF-RECON-FILE
+               READ RECON-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2100-STORE-ID
+               END-READ
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       2100-STORE-ID.
+           IF ARR-LENGTH >= ARR-MAX-ENTRIES
+             MOVE 'Y' TO ARR-FULL-SW
+           ELSE
+             ADD 1 TO ARR-LENGTH
+             COMPUTE XS(ARR-LENGTH) = FUNCTION NUMVAL(RECON-REC)
+             MOVE RECON-REC TO STAGE-REC
+             WRITE STAGE-REC
+             IF FUNCTION MOD(ARR-LENGTH, CKPT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+             END-IF
+           END-IF.
+       2100-END. EXIT.
+      *
+       2200-WRITE-CHECKPOINT.
+           CLOSE STAGE-FILE
+           OPEN EXTEND STAGE-FILE
+           MOVE ARR-LENGTH TO CKPT-COUNT
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+       2200-END. EXIT.
+      *
+       2500-VALIDATE-BATCH.
+           CALL 'FDVALID' USING BY REFERENCE ARR
+                                 BY REFERENCE VALID-STATUS
+                                 BY REFERENCE VALID-MSG.
+       2500-END. EXIT.
+      *
+       2600-PRINT-REJECT.
+           MOVE VALID-MSG TO RPT-R-MSG
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+       2600-END. EXIT.
+      *
+       3000-CALL-FINDALL.
+           CALL 'FINDALL' USING BY REFERENCE ARR
+                                 BY REFERENCE ODDS.
+       3000-END. EXIT.
+      *
+       4000-PRINT-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-H-DATE
+           MOVE ARR-LENGTH TO RPT-H-COUNT
+           WRITE RPT-LINE FROM RPT-HEADING-1
+           WRITE RPT-LINE FROM RPT-HEADING-2
+           IF ODD-COUNT = 0
+             WRITE RPT-LINE FROM RPT-CLEAN-LINE
+           ELSE
+             PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+               MOVE ODD-VALUES(K) TO RPT-D-VALUE
+               WRITE RPT-LINE FROM RPT-DETAIL
+             END-PERFORM
+             MOVE ODD-COUNT TO RPT-T-COUNT
+             WRITE RPT-LINE FROM RPT-TOTAL-LINE
+           END-IF.
+       4000-END. EXIT.
+      *
+       5000-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUN-TIME
+           STRING FUNCTION CURRENT-DATE(9:6)
+                  FUNCTION CURRENT-DATE(15:2)
+                  DELIMITED BY SIZE INTO AUD-BATCH-ID
+           MOVE ARR-LENGTH TO AUD-REC-COUNT
+           IF ODD-COUNT > 0
+             MOVE ODD-VALUES(1) TO AUD-RESULT
+             MOVE 'E' TO AUD-STATUS
+           ELSE
+             MOVE 0 TO AUD-RESULT
+             MOVE 'C' TO AUD-STATUS
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-NOT-FOUND
+             OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+       5000-END. EXIT.
+      *
+       6000-WRITE-INTERFACE-REC.
+           MOVE AUD-BATCH-ID TO IF-BATCH-ID
+           MOVE ARR-LENGTH TO IF-REC-COUNT
+           MOVE AUD-RESULT TO IF-RESULT
+           MOVE AUD-STATUS TO IF-STATUS
+           OPEN EXTEND INTERFACE-FILE
+           IF IFACE-FILE-NOT-FOUND
+             OPEN OUTPUT INTERFACE-FILE
+           END-IF
+           WRITE INTERFACE-REC
+           CLOSE INTERFACE-FILE.
+       6000-END. EXIT.
+      *
+       9500-RESET-CHECKPOINT.
+           CLOSE STAGE-FILE
+           OPEN OUTPUT STAGE-FILE
+           CLOSE STAGE-FILE
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+       9500-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE RECON-FILE
+           CLOSE EXCEPT-RPT.
+       9999-END. EXIT.
+      *
+       END PROGRAM FDNIGHT.
