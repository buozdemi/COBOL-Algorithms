@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDONLINE.
+      *
+      * Ad-hoc interactive spot check.  An operator keys in a short
+      * comma-delimited list of IDs and immediately sees which value
+      * occurs an odd number of times, without editing and
+      * recompiling a test program like TEST2 to try a new list.
+      * Enter EXIT (or an empty line) to end the session.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DONE-SW               PIC X VALUE 'N'.
+           88  SESSION-DONE          VALUE 'Y'.
+       01  OPERATOR-INPUT        PIC X(100).
+       01  X-STR                 PIC X(10).
+       01  X-DELIM               PIC X.
+       01  I                     PIC 999.
+       01  ARR.
+           COPY ARRREC.
+       01  ODDS.
+           COPY ODDREC.
+       01  VALID-STATUS          PIC X(1).
+           88  INPUT-VALID           VALUE 'V'.
+           88  INPUT-INVALID         VALUE 'I'.
+       01  VALID-MSG             PIC X(40).
+       01  VALUE-DISP            PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY 'FINDIT AD-HOC SPOT CHECK - ENTER EXIT TO QUIT'
+           PERFORM UNTIL SESSION-DONE
+             PERFORM 1000-PROMPT-OPERATOR
+             IF NOT SESSION-DONE
+               PERFORM 2000-BUILD-TABLE
+               PERFORM 3000-VALIDATE-AND-CHECK
+             END-IF
+           END-PERFORM
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-PROMPT-OPERATOR.
+           DISPLAY 'ENTER COMMA-DELIMITED ID LIST : ' WITH NO ADVANCING
+           ACCEPT OPERATOR-INPUT
+           IF FUNCTION TRIM(OPERATOR-INPUT) = 'EXIT'
+              OR FUNCTION TRIM(OPERATOR-INPUT) = SPACES
+             MOVE 'Y' TO DONE-SW
+           END-IF.
+       1000-END. EXIT.
+      *
+       2000-BUILD-TABLE.
+           MOVE 1 TO I
+           MOVE 0 TO ARR-LENGTH
+           PERFORM WITH TEST AFTER UNTIL X-DELIM = SPACE
+               UNSTRING OPERATOR-INPUT
+                   DELIMITED BY ',' OR SPACE
+                   INTO X-STR DELIMITER IN X-DELIM
+                   WITH POINTER I
+               ADD 1 TO ARR-LENGTH
+               COMPUTE XS(ARR-LENGTH) = FUNCTION NUMVAL(X-STR)
+           END-PERFORM.
+       2000-END. EXIT.
+      *
+       3000-VALIDATE-AND-CHECK.
+           CALL 'FDVALID' USING BY REFERENCE ARR
+                                 BY REFERENCE VALID-STATUS
+                                 BY REFERENCE VALID-MSG
+           IF INPUT-INVALID
+             DISPLAY FUNCTION TRIM(VALID-MSG)
+           ELSE
+             CALL 'FINDALL' USING BY REFERENCE ARR
+                                   BY REFERENCE ODDS
+             PERFORM 4000-DISPLAY-ODD-VALUES
+           END-IF.
+       3000-END. EXIT.
+      *
+       4000-DISPLAY-ODD-VALUES.
+           IF ODD-COUNT = 0
+             DISPLAY 'NO ODD-OCCURRENCE VALUE FOUND.'
+           ELSE
+             PERFORM VARYING K FROM 1 BY 1 UNTIL K > ODD-COUNT
+               MOVE ODD-VALUES(K) TO VALUE-DISP
+               DISPLAY 'ODD-OCCURRENCE VALUE : '
+                       FUNCTION TRIM(VALUE-DISP)
+             END-PERFORM
+           END-IF.
+       4000-END. EXIT.
+      *
+       END PROGRAM FDONLINE.
