@@ -2,15 +2,12 @@
        PROGRAM-ID. FINDIT.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  M  PIC 99 VALUE 00.
+       01  M  PIC 9(9) VALUE 00.
        01  KALAN PIC 99 VALUE 00.
        LINKAGE SECTION.
        01  ARR.
-           05 ARR-LENGTH     PIC 99.
-           05 XS             PIC S99 OCCURS 1 TO 99 TIMES
-                                  DEPENDING ON ARR-LENGTH
-                                  INDEXED BY J.
-       01  RESULT            PIC S99 SIGN LEADING.
+           COPY ARRREC.
+       01  RESULT            PIC S9(9) SIGN LEADING.
        PROCEDURE DIVISION USING ARR RESULT.
        0000-MAIN.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARR-LENGTH
