@@ -4,12 +4,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  ARR.
-           05 ARR-LENGTH     PIC 99.
-           05 XS             PIC S99 OCCURS 1 TO 99 TIMES
-                                  DEPENDING ON ARR-LENGTH.
-       01  RESULT            PIC S99 SIGN LEADING.
-       01  EXPECTED          PIC S99 SIGN LEADING.
-       01  J                 PIC 99.
+           COPY ARRREC.
+       01  RESULT            PIC S9(9) SIGN LEADING.
+       01  EXPECTED          PIC S9(9) SIGN LEADING.
        01  I                 PIC 99.
        01  X-STR             PIC X(10).
        01  X-DELIM           PIC X.
@@ -69,13 +66,13 @@
        DOTEST.
            INITIALIZE RESULT
            CALL 'FINDIT' USING
-               BY CONTENT ARR
+               BY REFERENCE ARR
                BY REFERENCE RESULT
            EVALUATE true
              WHEN RESULT = EXPECTED 
                DISPLAY 'TRUE'
-               DISPLAY 'Result: ' Result(2:1) 
-               DISPLAY 'Expected: ' EXPECTED(2:1) 
+               DISPLAY 'Result: ' RESULT
+               DISPLAY 'Expected: ' EXPECTED
                PERFORM DISPLAY-INPUT
              WHEN OTHER
                DISPLAY 'YOUR RESULT IS NOT EQUAL EXPECTED :'
