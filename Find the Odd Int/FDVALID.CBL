@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDVALID.
+      *
+      * Validates a reconciliation batch before FINDIT/FINDALL ever
+      * sees it.  The odd-occurrence check only makes sense against
+      * an odd, non-zero record count, so a batch that fails either
+      * test is rejected here instead of being run and misread.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REMAINDER      PIC 9 VALUE 0.
+       LINKAGE SECTION.
+       01  ARR.
+           COPY ARRREC.
+       01  VALID-STATUS      PIC X(1).
+           88  INPUT-VALID       VALUE 'V'.
+           88  INPUT-INVALID     VALUE 'I'.
+       01  VALID-MSG         PIC X(40).
+       PROCEDURE DIVISION USING ARR VALID-STATUS VALID-MSG.
+       0000-MAIN.
+           COMPUTE WS-REMAINDER = FUNCTION MOD(ARR-LENGTH, 2)
+           EVALUATE TRUE
+             WHEN ARR-LENGTH = 0
+               MOVE 'I' TO VALID-STATUS
+               MOVE 'BATCH REJECTED - NO RECORDS IN EXTRACT'
+                    TO VALID-MSG
+             WHEN WS-REMAINDER = 0
+               MOVE 'I' TO VALID-STATUS
+               MOVE 'BATCH REJECTED - EVEN RECORD COUNT'
+                    TO VALID-MSG
+             WHEN OTHER
+               MOVE 'V' TO VALID-STATUS
+               MOVE SPACES TO VALID-MSG
+           END-EVALUATE
+           GOBACK.
+       0000-END. EXIT.
+      *
+       END PROGRAM FDVALID.
