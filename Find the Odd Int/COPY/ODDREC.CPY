@@ -0,0 +1,7 @@
+      * ODDREC - list of distinct odd-occurrence values returned by
+      * FINDALL, one entry per value in the input batch whose count
+      * came out odd (there can be more than one in a bad batch).
+           05  ODD-COUNT         PIC 9(9).
+           05  ODD-VALUES        PIC S9(9) OCCURS 1 TO 999999 TIMES
+                                      DEPENDING ON ODD-COUNT
+                                      INDEXED BY K.
