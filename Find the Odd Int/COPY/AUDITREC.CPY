@@ -0,0 +1,14 @@
+      * AUDITREC - one line of the FINDIT reconciliation audit log:
+      * run date/time, a batch id (run time to the hundredth of a
+      * second - good enough to tell same-day batches apart), the
+      * record count taken from ARR-LENGTH, and the unmatched value
+      * the run found (or the first of several, in ALL-VALUES mode),
+      * so auditors can see run history without re-running the batch.
+           05  AUD-RUN-DATE      PIC 9(8).
+           05  AUD-RUN-TIME      PIC 9(6).
+           05  AUD-BATCH-ID      PIC X(8).
+           05  AUD-REC-COUNT     PIC 9(9).
+           05  AUD-RESULT        PIC S9(9) SIGN LEADING.
+           05  AUD-STATUS        PIC X(1).
+               88  AUD-CLEAN         VALUE 'C'.
+               88  AUD-EXCEPTION     VALUE 'E'.
