@@ -0,0 +1,11 @@
+      * IFACEREC - fixed-format interface record for downstream
+      * reconciliation-exception systems: input batch id, the record
+      * count from ARR-LENGTH, the RESULT FINDIT/FINDALL found, and a
+      * clean/exception status, so a consumer never has to re-derive
+      * what a run found.
+           05  IF-BATCH-ID       PIC X(8).
+           05  IF-REC-COUNT      PIC 9(9).
+           05  IF-RESULT         PIC S9(9) SIGN LEADING.
+           05  IF-STATUS         PIC X(1).
+               88  IF-CLEAN          VALUE 'C'.
+               88  IF-EXCEPTION      VALUE 'E'.
