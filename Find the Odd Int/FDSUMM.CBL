@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDSUMM.
+      *
+      * Daily summary rollup for ops handoff.  Reads the audit log
+      * that FDLOAD and FDNIGHT append to for every run and prints
+      * one line per batch (batch id, unmatched value) plus totals:
+      * how many batches ran and how many came back clean versus
+      * exception, so a day split across several batches gets one
+      * combined report instead of a pile of individual RESULTs.
+      * AUDITLOG accumulates every run ever logged, so each batch is
+      * checked against AUD-RUN-DATE and only today's are rolled up -
+      * otherwise a rerun on day two would restate day one's totals.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUMMARY-RPT ASSIGN TO "DAILYSUM"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           COPY AUDITREC.
+
+       FD  SUMMARY-RPT.
+       01  RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW                 PIC X VALUE 'N'.
+           88  END-OF-AUDIT-FILE      VALUE 'Y'.
+       01  WS-TODAY                PIC 9(8) VALUE 0.
+       01  WS-BATCH-COUNT          PIC 9(9) VALUE 0.
+       01  WS-CLEAN-COUNT          PIC 9(9) VALUE 0.
+       01  WS-EXCEPTION-COUNT      PIC 9(9) VALUE 0.
+
+       01  RPT-HEADING.
+           05  FILLER              PIC X(40) VALUE
+               'DAILY FINDIT RECONCILIATION SUMMARY'.
+       01  RPT-COL-HEADING.
+           05  FILLER              PIC X(12) VALUE 'BATCH ID'.
+           05  FILLER              PIC X(8)  VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'UNMATCHED ID'.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(6)  VALUE 'STATUS'.
+       01  RPT-DETAIL.
+           05  RPT-D-BATCH-ID      PIC X(8).
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  RPT-D-RESULT        PIC -(9)9.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  RPT-D-STATUS        PIC X(9).
+       01  RPT-TOTALS-1.
+           05  FILLER              PIC X(32) VALUE
+               'BATCHES RUN ................ : '.
+           05  RPT-T-BATCHES       PIC ZZZZZZZZ9.
+       01  RPT-TOTALS-2.
+           05  FILLER              PIC X(33) VALUE
+               'CLEAN ....................... : '.
+           05  RPT-T-CLEAN         PIC ZZZZZZZZ9.
+       01  RPT-TOTALS-3.
+           05  FILLER              PIC X(33) VALUE
+               'EXCEPTION ................... : '.
+           05  RPT-T-EXCEPTION     PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL END-OF-AUDIT-FILE
+               READ AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       PERFORM 2000-PROCESS-RUN
+               END-READ
+           END-PERFORM
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       1000-INITIALIZE.
+           MOVE 'N' TO EOF-SW
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT SUMMARY-RPT
+           WRITE RPT-LINE FROM RPT-HEADING
+           WRITE RPT-LINE FROM RPT-COL-HEADING.
+       1000-END. EXIT.
+      *
+       2000-PROCESS-RUN.
+           IF AUD-RUN-DATE = WS-TODAY
+             ADD 1 TO WS-BATCH-COUNT
+             MOVE AUD-BATCH-ID TO RPT-D-BATCH-ID
+             MOVE AUD-RESULT TO RPT-D-RESULT
+             IF AUD-CLEAN
+               ADD 1 TO WS-CLEAN-COUNT
+               MOVE 'CLEAN' TO RPT-D-STATUS
+             ELSE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'EXCEPTION' TO RPT-D-STATUS
+             END-IF
+             WRITE RPT-LINE FROM RPT-DETAIL
+           END-IF.
+       2000-END. EXIT.
+      *
+       3000-PRINT-TOTALS.
+           MOVE WS-BATCH-COUNT TO RPT-T-BATCHES
+           MOVE WS-CLEAN-COUNT TO RPT-T-CLEAN
+           MOVE WS-EXCEPTION-COUNT TO RPT-T-EXCEPTION
+           WRITE RPT-LINE FROM RPT-TOTALS-1
+           WRITE RPT-LINE FROM RPT-TOTALS-2
+           WRITE RPT-LINE FROM RPT-TOTALS-3.
+       3000-END. EXIT.
+      *
+       9999-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE SUMMARY-RPT.
+       9999-END. EXIT.
+      *
+       END PROGRAM FDSUMM.
